@@ -3,26 +3,69 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID. AssemblerNand2Tetris.
 AUTHOR. David G Smith.
 
+*>  Modification History
+*>  ---------------------------------------------------------------
+*>  Write the finished HackLine to OutputFile as it is produced,
+*>  instead of only DISPLAYing it (the old write logic lived as
+*>  dead commented-out code at the bottom of the program).
+*>  Parameterized the source/output base filename (RunParms.txt or
+*>  an interactive ACCEPT) instead of hardcoding Mult.asm/Mult.hack.
+*>  Taught the C-Command logic to split combined dest=comp;jump
+*>  instructions into all three fields, and finished the comp
+*>  lookup that the second pass never actually performed.
+*>  Raised UserDefTable capacity and added a hard stop instead of
+*>  running past the end of the table unnoticed.
+*>  Added a batch driver (RunMode = BATCH) that assembles every
+*>  program listed in a control file in one job and writes a run
+*>  report.
+*>  Added an end-of-run assembly listing: instruction count, final
+*>  ROM/RAM address, and a sorted symbol table, written to
+*>  AssembleReport.lst as well as the console.
+*>  Second pass now cross-checks unresolved symbols against the
+*>  label set collected in the first pass and flags likely typos
+*>  instead of silently minting them as new variables.
+*>  Second pass checkpoints its progress periodically so a long
+*>  assembly can be restarted without reprocessing the whole file.
+*>  Widened PreDefHash so new memory-mapped I/O symbols can be
+*>  added to PreDefTable.txt without recompiling.
+*>  Added a trace switch (RunParms.txt or ACCEPT) so production
+*>  runs can suppress the line-by-line diagnostic DISPLAYs.
+*>  ---------------------------------------------------------------
+
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
-    SELECT CompTableFile ASSIGN TO "CompTable.txt" 
-           ORGANIZATION IS LINE SEQUENTIAL.
-    SELECT DestTableFile ASSIGN TO "DestTable.txt" 
-           ORGANIZATION IS LINE SEQUENTIAL.
-    SELECT JumpTableFile ASSIGN TO "JumpTable.txt" 
+    SELECT CompTableFile ASSIGN TO "CompTable.txt"
            ORGANIZATION IS LINE SEQUENTIAL.
-    SELECT PreDefTableFile ASSIGN TO "PreDefTable.txt" 
+    SELECT DestTableFile ASSIGN TO "DestTable.txt"
            ORGANIZATION IS LINE SEQUENTIAL.
-    SELECT InputDataFile ASSIGN TO "Mult.asm"
+    SELECT JumpTableFile ASSIGN TO "JumpTable.txt"
            ORGANIZATION IS LINE SEQUENTIAL.
-    SELECT OutputFile ASSIGN TO "Mult.hack"
+    SELECT PreDefTableFile ASSIGN TO "PreDefTable.txt"
            ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT ParmFile ASSIGN TO "RunParms.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ParmFileStatus.
+    SELECT ControlFile ASSIGN TO DYNAMIC ControlFileName
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ControlFileStatus.
+    SELECT ReportFile ASSIGN TO DYNAMIC ReportFileName
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ReportFileStatus.
+    SELECT InputDataFile ASSIGN TO DYNAMIC InputFileName
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS InputFileStatus.
+    SELECT OutputFile ASSIGN TO DYNAMIC OutputFileName
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS OutputFileStatus.
+    SELECT CheckpointFile ASSIGN TO DYNAMIC CheckpointFileName
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CheckpointFileStatus.
 
 DATA DIVISION.
 FILE SECTION.
 FD CompTableFile.
-01 CompTable.
+	01 CompTable.
 	02 CompBin PIC X(7).
 	02 CompAsm PIC XXX.
 FD DestTableFile.
@@ -37,10 +80,30 @@ FD PreDefTableFile.
 01 PreDefTable.
     02 PreDefBin PIC X(16).
     02 PreDefAsm PIC X(40).
-FD InputDataFile. 
+FD ParmFile.
+01 ParmRecord.
+    02 ParmRunMode PIC X(6).
+    02 ParmTraceFlag PIC X.
+    02 ParmBaseName PIC X(40).
+FD ControlFile.
+01 BatchControlRecord PIC X(40).
+FD ReportFile.
+01 ReportRecord PIC X(100).
+FD InputDataFile.
 01  InputDataTable PIC X(80).
-FD OutputFile. 
+FD OutputFile.
 01  HackCode PIC X(16).
+FD CheckpointFile.
+01  CheckpointRecord.
+    02 CkRecordType PIC X.
+    02 CkLineNumber PIC 9(6).
+    02 CkRomAddress PIC 9(5).
+    02 CkRamAddress PIC 9(5).
+    02 CkUserDefSize PIC 9(4).
+    02 CkInstructionCount PIC 9(5).
+    02 CkSym PIC X(40).
+    02 CkBin PIC X(16).
+
 WORKING-STORAGE SECTION.
 01  LF PIC X.
 01  ROMAddress PIC 9(5) VALUE ZEROS.
@@ -54,17 +117,19 @@ WORKING-STORAGE SECTION.
     02 CompSect PIC X(7).
     02 DestSect PIC XXX.
     02 JumpSect PIC XXX.
+01  UserDefTableMax PIC 9(4) VALUE 2000.
 01  UserDefTable.
-    02 UserDefSym OCCURS 500 TIMES PIC X(80).
-    02 UserDefBin OCCURS 500 TIMES PIC X(16).
-01  UserDefSize PIC 999 VALUE ZEROES.
-01  UserDefCounter PIC 999 VALUE 001.
-01  UserDefCapture PIC 99.
+    02 UserDefSym OCCURS 2000 TIMES PIC X(80).
+    02 UserDefBin OCCURS 2000 TIMES PIC X(16).
+01  UserDefSize PIC 9(4) VALUE ZEROES.
+01  UserDefCounter PIC 9(4) VALUE 0001.
+01  UserDefCapture PIC 9(4).
+01  LabelCountAfterFirstPass PIC 9(4) VALUE ZEROES.
 01  CompHash.
     02 CompBinary OCCURS 28 TIMES PIC X(7).
     02 CompAssembly OCCURS 28 TIMES PIC XXX.
 01  CompCounter PIC 999 VALUE 001.
-01  TempComp PIC XXX VALUE SPACES.
+01  TempComp PIC X(7) VALUE SPACES.
 01  DestHash.
     02 DestBinary OCCURS 8 TIMES PIC XXX.
     02 DestAssembly OCCURS 8 TIMES PIC XXXX.
@@ -75,11 +140,14 @@ WORKING-STORAGE SECTION.
     02 JumpAssembly OCCURS 8 TIMES PIC XXXX.
 01  JumpCounter PIC 999 VALUE 001.
 01  TempJump PIC XXXX VALUE SPACES.
+01  CompJumpRemainder PIC X(40) VALUE SPACES.
+01  DelimCount PIC 99 VALUE ZEROES.
 01  PreDefHash.
-    02 PreDefBinary OCCURS 23 TIMES PIC X(16).
-    02 PreDefAssembly OCCURS 23 TIMES PIC X(40).
+    02 PreDefBinary OCCURS 100 TIMES PIC X(16).
+    02 PreDefAssembly OCCURS 100 TIMES PIC X(40).
 01  PreDefCounter PIC 999 VALUE 001.
-01  PreDefCapture PIC 99.
+01  PreDefLoadedCount PIC 999 VALUE ZEROES.
+01  PreDefCapture PIC 999.
 01  CurrentLine PIC X(80).
 01  LineIndex PIC 9(4).
 01  FirstChar PIC X.
@@ -94,19 +162,157 @@ WORKING-STORAGE SECTION.
 01  ConvDivResult PIC 9(5).
 01  NumCount PIC 99.
 01  LetterCount PIC 99.
-*>01  OutputData.
-*>    02 BinLines OCCURS 1000 TIMES PIC x(80).
 
-*>  Build compDestJumpPredef tables
+*>  Run-mode / trace switches
+01  RunMode PIC X(6) VALUE "SINGLE".
+    88 SingleRunMode VALUE "SINGLE".
+    88 BatchRunMode VALUE "BATCH ".
+01  TraceSwitch PIC X VALUE "Y".
+    88 TraceOn VALUE "Y".
+    88 TraceOff VALUE "N".
+01  ParmFileStatus PIC XX.
+01  ControlFileStatus PIC XX.
+01  ReportFileStatus PIC XX.
+01  InputFileStatus PIC XX.
+01  OutputFileStatus PIC XX.
+01  CheckpointFileStatus PIC XX.
+01  CheckpointEOFSwitch PIC X VALUE "N".
+    88 CheckpointEOF VALUE "Y".
+
+*>  Per-run file names, built from the current program's base name
+01  BaseFileName PIC X(40) VALUE SPACES.
+01  CurrentProgramName PIC X(40) VALUE SPACES.
+01  InputFileName PIC X(50) VALUE SPACES.
+01  OutputFileName PIC X(50) VALUE SPACES.
+01  CheckpointFileName PIC X(50) VALUE SPACES.
+01  CheckpointActualFileName PIC X(50) VALUE SPACES.
+01  CheckpointTempFileName PIC X(50) VALUE SPACES.
+01  CheckpointRenameStatus PIC 9(9) VALUE ZEROES.
+01  ReportFileName PIC X(50) VALUE "AssembleReport.lst".
+01  ControlFileName PIC X(50) VALUE "BatchControl.txt".
+
+*>  Batch driver counters
+01  ProgramCount PIC 999 VALUE ZEROES.
+01  SuccessCount PIC 999 VALUE ZEROES.
+01  FailureCount PIC 999 VALUE ZEROES.
+01  AssembleStatusFlag PIC X VALUE "Y".
+    88 AssembleOk VALUE "Y".
+    88 AssembleFailed VALUE "N".
+01  ErrorSwitch PIC X VALUE "N".
+    88 FatalError VALUE "Y".
+01  ErrorMessage PIC X(80) VALUE SPACES.
+01  InstructionCount PIC 9(5) VALUE ZEROES.
+
+*>  End-of-run listing
+01  ReportCounter PIC 9(4) VALUE ZEROES.
+01  SortOuter PIC 9(4).
+01  SortInner PIC 9(4).
+01  SortTempSym PIC X(80).
+01  SortTempBin PIC X(16).
+01  TypoWarningCount PIC 999 VALUE ZEROES.
+
+*>  Typo-check working fields
+01  AddrTrim PIC X(40).
+01  AddrLen PIC 99.
+01  LabelTrim PIC X(40).
+01  LabelLen PIC 99.
+01  LenDiffSigned PIC S99.
+01  LenDiffAbs PIC 99.
+01  MismatchCount PIC 99.
+01  TypoFoundSwitch PIC X VALUE "N".
+    88 TypoFound VALUE "Y".
+01  TypoCheckCounter PIC 9(4).
+01  MatchedLabelName PIC X(40).
+01  LongerString PIC X(40).
+01  ShorterString PIC X(40).
+01  LongerLen PIC 99.
+01  ShorterLen PIC 99.
+01  CandidateString PIC X(40).
+01  DeletePos PIC 99.
+01  CompareIndex PIC 99.
+
+*>  Checkpoint/restart working fields
+01  CheckpointInterval PIC 9(4) VALUE 0100.
+01  LineNumberCounter PIC 9(6) VALUE ZEROES.
+01  ResumeLineNumber PIC 9(6) VALUE ZEROES.
+01  SkipCounter PIC 9(6) VALUE ZEROES.
+01  CheckpointDetailCounter PIC 9(4) VALUE ZEROES.
 
 PROCEDURE DIVISION.
 Begin.
 *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+*>              >>>>>Establish run parameters<<<<<
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+PERFORM LoadRunParameters
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
 *>              >>>>>Read data files into RAM<<<<<
 *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+PERFORM LoadStaticTables
+IF FatalError
+  DISPLAY "ERROR: unable to load static tables - run aborted"
+  STOP RUN
+END-IF
+OPEN OUTPUT ReportFile
+IF ReportFileStatus NOT = "00"
+  DISPLAY "ERROR: could not open " ReportFileName " - run aborted"
+  STOP RUN
+END-IF
+MOVE "ASSEMBLY RUN REPORT" TO ReportRecord
+WRITE ReportRecord
+DISPLAY ReportRecord
+IF BatchRunMode
+   PERFORM RunBatch
+   ELSE
+     PERFORM RunSingleProgram
+END-IF
+CLOSE ReportFile
+STOP RUN.
+
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+*> Establish SINGLE/BATCH mode, trace on/off, and the base
+*> filename (or batch control filename) for this run, either
+*> from RunParms.txt or, failing that, an interactive ACCEPT.
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+LoadRunParameters.
+OPEN INPUT ParmFile
+IF ParmFileStatus = "00"
+  READ ParmFile
+    AT END MOVE HIGH-VALUES TO ParmRecord
+  END-READ
+  IF ParmRecord NOT = HIGH-VALUES
+    MOVE ParmRunMode TO RunMode
+    MOVE ParmTraceFlag TO TraceSwitch
+    MOVE ParmBaseName TO BaseFileName
+  END-IF
+  CLOSE ParmFile
+  ELSE
+    DISPLAY "No RunParms.txt found - enter run parameters"
+    DISPLAY "Run mode (SINGLE or BATCH): " WITH NO ADVANCING
+    ACCEPT RunMode
+    DISPLAY "Trace switch (Y or N): " WITH NO ADVANCING
+    ACCEPT TraceSwitch
+    IF BatchRunMode
+      DISPLAY "Batch control filename: " WITH NO ADVANCING
+      ELSE
+        DISPLAY "Base filename to assemble (no extension): " WITH NO ADVANCING
+    END-IF
+    ACCEPT BaseFileName
+END-IF
+IF NOT SingleRunMode AND NOT BatchRunMode
+  MOVE "SINGLE" TO RunMode
+END-IF
+IF NOT TraceOn AND NOT TraceOff
+  MOVE "Y" TO TraceSwitch
+END-IF
+IF BatchRunMode AND BaseFileName NOT = SPACES
+  MOVE BaseFileName TO ControlFileName
+END-IF.
+
 *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
-*> Traverse CompFile and build the comp hash table
+*> Traverse CompFile/DestFile/JumpFile/PreDefFile and build the
+*> in-memory lookup tables used by both passes.
 *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+LoadStaticTables.
 OPEN INPUT CompTableFile
 READ CompTableFile
    AT END MOVE HIGH-VALUES TO CompTable
@@ -121,9 +327,6 @@ PERFORM UNTIL CompTable = HIGH-VALUES
    END-READ
 END-PERFORM
 CLOSE CompTableFile
-*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
-*> Traverse DestFile and build the dest hash table
-*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
 OPEN INPUT DestTableFile
 READ DestTableFile
    AT END MOVE HIGH-VALUES TO DestTable
@@ -138,9 +341,6 @@ PERFORM UNTIL DestTable = HIGH-VALUES
    END-READ
 END-PERFORM
 CLOSE DestTableFile
-*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
-*> Traverse JumpFile and build the jump hash table
-*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
 OPEN INPUT JumpTableFile
 READ JumpTableFile
    AT END MOVE HIGH-VALUES TO JumpTable
@@ -155,339 +355,797 @@ PERFORM UNTIL JumpTable = HIGH-VALUES
    END-READ
 END-PERFORM
 CLOSE JumpTableFile
-*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
-*> Traverse PreDefFile and build the pre-def hash table
-*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
 OPEN INPUT PreDefTableFile
 READ PreDefTableFile
    AT END MOVE HIGH-VALUES TO PreDefTable
 END-READ
 MOVE ZEROES to PreDefCounter
-PERFORM UNTIL PreDefTable = HIGH-VALUES
+MOVE ZEROES to PreDefLoadedCount
+PERFORM UNTIL PreDefTable = HIGH-VALUES OR FatalError
    ADD 1 to PreDefCounter
-   UNSTRING PreDefAsm DELIMITED BY "+"
-     INTO CharHolder, PreDefAsm
-   END-UNSTRING
-   MOVE PreDefAsm to PreDefAssembly(PreDefCounter)
-   MOVE PreDefBin to PreDefBinary(PreDefCounter)
-   READ PreDefTableFile
-      AT END MOVE HIGH-VALUES TO PreDefTable
-   END-READ
+   IF PreDefCounter > 100
+     MOVE "Y" TO ErrorSwitch
+     STRING "ERROR: pre-defined symbol table limit of 100 entries "
+            "exceeded - too many rows"
+            DELIMITED BY SIZE INTO ErrorMessage
+     END-STRING
+     DISPLAY ErrorMessage
+     ELSE
+       UNSTRING PreDefAsm DELIMITED BY "+"
+         INTO CharHolder, PreDefAsm
+       END-UNSTRING
+       MOVE PreDefAsm to PreDefAssembly(PreDefCounter)
+       MOVE PreDefBin to PreDefBinary(PreDefCounter)
+       MOVE PreDefCounter TO PreDefLoadedCount
+       READ PreDefTableFile
+          AT END MOVE HIGH-VALUES TO PreDefTable
+       END-READ
+   END-IF
 END-PERFORM
-CLOSE PreDefTableFile
+CLOSE PreDefTableFile.
+
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+*> Assemble every program named in the batch control file,
+*> tallying successes/failures and writing the run report.
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+RunBatch.
+OPEN INPUT ControlFile
+IF ControlFileStatus NOT = "00"
+  DISPLAY "ERROR: could not open batch control file " ControlFileName
+  ELSE
+    READ ControlFile
+      AT END MOVE HIGH-VALUES TO BatchControlRecord
+    END-READ
+    PERFORM UNTIL BatchControlRecord = HIGH-VALUES
+      IF BatchControlRecord NOT = SPACES
+        ADD 1 TO ProgramCount
+        MOVE BatchControlRecord TO CurrentProgramName
+        PERFORM AssembleProgram
+        IF AssembleOk
+          ADD 1 TO SuccessCount
+          ELSE
+            ADD 1 TO FailureCount
+        END-IF
+      END-IF
+      READ ControlFile
+        AT END MOVE HIGH-VALUES TO BatchControlRecord
+      END-READ
+    END-PERFORM
+    CLOSE ControlFile
+    PERFORM WriteBatchSummary
+END-IF.
+
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+*> Assemble the one program named by BaseFileName.
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+RunSingleProgram.
+MOVE BaseFileName TO CurrentProgramName
+PERFORM AssembleProgram.
+
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+*> Run the two-pass assembly for CurrentProgramName and write
+*> its entry in the end-of-run report.
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+AssembleProgram.
+PERFORM BuildFileNames
+PERFORM ResetPerProgramCounters
+PERFORM FirstPass
+IF NOT FatalError
+  PERFORM SecondPass
+END-IF
+IF FatalError
+  MOVE "N" TO AssembleStatusFlag
+  IF ErrorMessage = SPACES
+    MOVE "assembly halted - an internal limit was exceeded" TO ErrorMessage
+  END-IF
+  ELSE
+    MOVE "Y" TO AssembleStatusFlag
+END-IF
+PERFORM WriteSymbolTableReport.
+
+BuildFileNames.
+MOVE SPACES TO InputFileName
+STRING FUNCTION TRIM(CurrentProgramName) DELIMITED BY SIZE
+       ".asm" DELIMITED BY SIZE
+       INTO InputFileName
+END-STRING
+MOVE SPACES TO OutputFileName
+STRING FUNCTION TRIM(CurrentProgramName) DELIMITED BY SIZE
+       ".hack" DELIMITED BY SIZE
+       INTO OutputFileName
+END-STRING
+MOVE SPACES TO CheckpointFileName
+STRING FUNCTION TRIM(CurrentProgramName) DELIMITED BY SIZE
+       ".ckp" DELIMITED BY SIZE
+       INTO CheckpointFileName
+END-STRING
+MOVE CheckpointFileName TO CheckpointActualFileName
+MOVE SPACES TO CheckpointTempFileName
+STRING FUNCTION TRIM(CurrentProgramName) DELIMITED BY SIZE
+       ".ckp.tmp" DELIMITED BY SIZE
+       INTO CheckpointTempFileName
+END-STRING.
+
+ResetPerProgramCounters.
+MOVE ZEROES TO RomAddress
+MOVE 16 TO RamAddress
+MOVE 0001 TO UserDefCounter
+MOVE ZEROES TO UserDefSize
+MOVE "N" TO ErrorSwitch
+MOVE SPACES TO ErrorMessage
+MOVE ZEROES TO InstructionCount
+MOVE ZEROES TO TypoWarningCount
+MOVE ZEROES TO LabelCountAfterFirstPass
+MOVE ZEROES TO LineNumberCounter
+MOVE "Y" TO AssembleStatusFlag.
+
 *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
 *>                           >>>> First Pass <<<<<
 *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
-DISPLAY LF
-DISPLAY "First Pass:"
-DISPLAY LF
+FirstPass.
+IF TraceOn DISPLAY LF END-IF
+IF TraceOn DISPLAY "First Pass: " CurrentProgramName END-IF
+IF TraceOn DISPLAY LF END-IF
 *>>>>>>>>>>>>>>>>>>>> Traverse and read the input data file
 OPEN INPUT InputDataFile
-READ InputDataFile
-  AT END MOVE HIGH-VALUES TO InputDataTable
-END-READ
-PERFORM UNTIL InputDataTable = HIGH-VALUES
-  DISPLAY InputDataTable
-  MOVE InputDataTable(1:1) TO FirstChar 
-  MOVE InputDataTable(2:1) TO SecondChar 
-  IF FirstChar = " "
-    DISPLAY "White Space - No action required"
-    ELSE 
-      IF FirstChar = "/"
-        DISPLAY "Comment - No action required"
-        ELSE 
-          IF FirstChar = "("
-            DISPLAY "L-Command " WITH NO ADVANCING
-            *> extract label name from string
-            UNSTRING InputDataTable DELIMITED BY "("
-              INTO CharHolder, LabelName
-            END-UNSTRING
-            UNSTRING LabelName DELIMITED BY ")"
-              INTO LabelName, CharHolder
-            END-UNSTRING
-            DISPLAY LabelName WITH NO ADVANCING
-            DISPLAY " at address " RomAddress WITH NO ADVANCING
-            *> convert romaddress to binary
-            MOVE RomAddress TO AnInteger
-            MOVE SPACES TO ABinaryString
-            DISPLAY " Converting " AnInteger " " WITH NO ADVANCING
-            PERFORM VARYING DigitCounter FROM 15 BY -1 
-                    UNTIL DigitCounter = 0
-              MOVE 1 to Expon
-              PERFORM VARYING ExponCounter FROM 0 BY 1
-                      UNTIL ExponCounter = DigitCounter - 1 
-                MULTIPLY Expon BY 2 GIVING Expon
-              END-PERFORM *>ExponCounter
-              DIVIDE Expon INTO AnInteger GIVING ConvDivResult
-              IF ConvDivResult >= 1
-                STRING ABinaryString DELIMITED BY SPACES
-                      "1" DELIMITED BY SIZE
-                       INTO ABinaryString
-                END-STRING
-                SUBTRACT Expon FROM AnInteger GIVING AnInteger
-                ELSE
-                  STRING ABinaryString DELIMITED BY SPACES
-                         "0" DELIMITED BY SIZE
-                         INTO ABinaryString
+IF InputFileStatus NOT = "00"
+  MOVE "Y" TO ErrorSwitch
+  STRING "ERROR: could not open " InputFileName DELIMITED BY SIZE
+         INTO ErrorMessage
+  END-STRING
+  DISPLAY ErrorMessage
+  ELSE
+    READ InputDataFile
+      AT END MOVE HIGH-VALUES TO InputDataTable
+    END-READ
+    PERFORM UNTIL InputDataTable = HIGH-VALUES OR FatalError
+      IF TraceOn DISPLAY InputDataTable END-IF
+      MOVE InputDataTable(1:1) TO FirstChar
+      MOVE InputDataTable(2:1) TO SecondChar
+      IF FirstChar = " "
+        IF TraceOn DISPLAY "White Space - No action required" END-IF
+        ELSE
+          IF FirstChar = "/"
+            IF TraceOn DISPLAY "Comment - No action required" END-IF
+            ELSE
+              IF FirstChar = "("
+                IF TraceOn DISPLAY "L-Command " WITH NO ADVANCING END-IF
+                *> extract label name from string
+                UNSTRING InputDataTable DELIMITED BY "("
+                  INTO CharHolder, LabelName
+                END-UNSTRING
+                UNSTRING LabelName DELIMITED BY ")"
+                  INTO LabelName, CharHolder
+                END-UNSTRING
+                IF TraceOn
+                  DISPLAY LabelName WITH NO ADVANCING
+                  DISPLAY " at address " RomAddress WITH NO ADVANCING
+                END-IF
+                *> convert romaddress to binary
+                MOVE RomAddress TO AnInteger
+                PERFORM ConvertToBinary16
+                IF TraceOn
+                  DISPLAY " to binary " WITH NO ADVANCING
+                  DISPLAY ABinaryString
+                END-IF
+                *> put label and binary ROM address into userDef table
+                IF UserDefCounter > UserDefTableMax
+                  MOVE "Y" TO ErrorSwitch
+                  STRING "ERROR: user-defined symbol table limit of "
+                         UserDefTableMax DELIMITED BY SIZE
+                         " entries exceeded" DELIMITED BY SIZE
+                         INTO ErrorMessage
                   END-STRING
-              END-IF
-            END-PERFORM *>DigitCounter
-            DISPLAY " to binary " WITH NO ADVANCING
-            DISPLAY ABinaryString
-            *> put label and binary ROM address into userDef table
-            MOVE LabelName to UserDefSym(UserDefCounter)
-            MOVE ABinaryString to UserDefBin(UserDefCounter)
-            ADD 1 TO UserDefCounter
-            ADD 1 TO UserDefSize
-            ELSE 
-              IF FirstChar = "@"
-                ADD 1 TO RomAddress
-                DISPLAY "A-Command - Incrementing ROM Address to " RomAddress
-                ELSE 
-                  ADD 1 TO RomAddress
-                  DISPLAY "C-Command - Incrementing ROM Address to " RomAddress
-              END-IF *>FirstChar @
-          END-IF *>First char (
-      END-IF *>First Char /
-  END-IF *>First Char " "
-  DISPLAY LF
-  READ InputDataFile
-       AT END MOVE HIGH-VALUES TO InputDataTable
-  END-READ
-END-PERFORM *>InputDataFile
-CLOSE InputDataFile
+                  DISPLAY ErrorMessage
+                  ELSE
+                    MOVE LabelName to UserDefSym(UserDefCounter)
+                    MOVE ABinaryString to UserDefBin(UserDefCounter)
+                    ADD 1 TO UserDefCounter
+                    ADD 1 TO UserDefSize
+                END-IF
+                ELSE
+                  IF FirstChar = "@"
+                    ADD 1 TO RomAddress
+                    IF TraceOn DISPLAY "A-Command - Incrementing ROM Address to " RomAddress END-IF
+                    ELSE
+                      ADD 1 TO RomAddress
+                      IF TraceOn DISPLAY "C-Command - Incrementing ROM Address to " RomAddress END-IF
+                  END-IF *>FirstChar @
+              END-IF *>First char (
+          END-IF *>First Char /
+      END-IF *>First Char " "
+      IF TraceOn DISPLAY LF END-IF
+      READ InputDataFile
+           AT END MOVE HIGH-VALUES TO InputDataTable
+      END-READ
+    END-PERFORM *>InputDataFile
+    CLOSE InputDataFile
+    MOVE UserDefSize TO LabelCountAfterFirstPass
+END-IF.
+
 *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
 *>                          >>>> Second Pass <<<<<
 *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
-DISPLAY LF
-DISPLAY "Second Pass:"
-DISPLAY LF
+SecondPass.
+PERFORM OpenCheckpointIfPresent
+IF TraceOn DISPLAY LF END-IF
+IF TraceOn DISPLAY "Second Pass: " CurrentProgramName END-IF
+IF TraceOn DISPLAY LF END-IF
 MOVE SPACES TO HackLine
 OPEN INPUT InputDataFile
-READ InputDataFile
-     AT END MOVE HIGH-VALUES TO InputDataTable
-END-READ
-PERFORM UNTIL InputDataTable = HIGH-VALUES
-  DISPLAY "Input Data - " WITH NO ADVANCING
-  DISPLAY InputDataTable
-  MOVE InputDataTable(1:1) TO FirstChar 
-  MOVE InputDataTable(2:1) TO SecondChar 
-  DISPLAY FirstChar " - " WITH NO ADVANCING
+IF InputFileStatus NOT = "00"
+  MOVE "Y" TO ErrorSwitch
+  STRING "ERROR: could not open " InputFileName DELIMITED BY SIZE
+         INTO ErrorMessage
+  END-STRING
+  DISPLAY ErrorMessage
+  ELSE
+    IF ResumeLineNumber = ZEROES
+      OPEN OUTPUT OutputFile
+      ELSE
+        *> Resuming - keep the Hack lines already written and add to them
+        OPEN EXTEND OutputFile
+    END-IF
+    IF OutputFileStatus NOT = "00"
+      MOVE "Y" TO ErrorSwitch
+      CLOSE InputDataFile
+      STRING "ERROR: could not open " OutputFileName DELIMITED BY SIZE
+             INTO ErrorMessage
+      END-STRING
+      DISPLAY ErrorMessage
+      ELSE
+    READ InputDataFile
+         AT END MOVE HIGH-VALUES TO InputDataTable
+    END-READ
+    *> Fast-forward past lines already handled before the last checkpoint
+    MOVE ZEROES TO SkipCounter
+    PERFORM UNTIL SkipCounter = ResumeLineNumber OR InputDataTable = HIGH-VALUES
+      ADD 1 TO SkipCounter
+      READ InputDataFile
+           AT END MOVE HIGH-VALUES TO InputDataTable
+      END-READ
+    END-PERFORM
+    MOVE ResumeLineNumber TO LineNumberCounter
+    PERFORM UNTIL InputDataTable = HIGH-VALUES OR FatalError
+      ADD 1 TO LineNumberCounter
+      IF TraceOn
+        DISPLAY "Input Data - " WITH NO ADVANCING
+        DISPLAY InputDataTable
+      END-IF
+      MOVE InputDataTable(1:1) TO FirstChar
+      MOVE InputDataTable(2:1) TO SecondChar
+      IF TraceOn DISPLAY FirstChar " - " WITH NO ADVANCING END-IF
 *> Ignore comments and white space
-  IF FirstChar = "/" OR FirstChar = " " OR FirstChar = "("
-    DISPLAY "White Space or Comment or Label - no action required"
-    ELSE 
-      IF FirstChar = "@"
+      IF FirstChar = "/" OR FirstChar = " " OR FirstChar = "("
+        IF TraceOn DISPLAY "White Space or Comment or Label - no action required" END-IF
+        ELSE
+          IF FirstChar = "@"
+            PERFORM ProcessACommand
+            ELSE
+              PERFORM ProcessCCommand
+          END-IF *> IF A Command else C Command
+      END-IF *>Not White space or comment
+      IF TraceOn DISPLAY LF END-IF
+      IF FUNCTION MOD(LineNumberCounter CheckpointInterval) = 0
+        PERFORM WriteCheckpoint
+      END-IF
+      READ InputDataFile
+           AT END MOVE HIGH-VALUES TO InputDataTable
+      END-READ
+    END-PERFORM *>InputDataFile
+    CLOSE InputDataFile
+    CLOSE OutputFile
+    IF NOT FatalError
+      PERFORM ClearCheckpoint
+    END-IF
+    END-IF *>OutputFileStatus
+END-IF.
+
 *>>>>>>>A-Command
-        DISPLAY "A-Command " WITH NO ADVANCING
-        UNSTRING InputDataTable DELIMITED BY "@"
-          INTO CharHolder, AddressString
-        END-UNSTRING
-        MOVE ZEROES TO LetterCount
-        INSPECT AddressString TALLYING 
-                LetterCount FOR ALL "a" "b" "c" "d" "e" "f" "g" "h" "i" "j" "k" "l" "m" "n" "o" "p" "q" "r" "s" "t" "u" "v" "w" "x" "y" "z" "A" "B" "C" "D" "E" "F" "G" "H" "I" "J" "K" "L" "M" "N" "O" "P" "Q" "R" "S" "T" "U" "V" "W" "X" "Y" "Z"
-        IF LetterCount = 0 
+ProcessACommand.
+IF TraceOn DISPLAY "A-Command " WITH NO ADVANCING END-IF
+UNSTRING InputDataTable DELIMITED BY "@"
+  INTO CharHolder, AddressString
+END-UNSTRING
+MOVE ZEROES TO LetterCount
+INSPECT AddressString TALLYING
+        LetterCount FOR ALL "a" "b" "c" "d" "e" "f" "g" "h" "i" "j" "k" "l" "m" "n" "o" "p" "q" "r" "s" "t" "u" "v" "w" "x" "y" "z" "A" "B" "C" "D" "E" "F" "G" "H" "I" "J" "K" "L" "M" "N" "O" "P" "Q" "R" "S" "T" "U" "V" "W" "X" "Y" "Z"
+IF LetterCount = 0
 *>>>>>>>>>A-Command with numerical address
-          DISPLAY "with numerical address " WITH NO ADVANCING
+  IF TraceOn DISPLAY "with numerical address " WITH NO ADVANCING END-IF
 *> convert numerical address to a binary String
-          MOVE AddressString TO AnInteger
-          MOVE SPACES TO ABinaryString
-          DISPLAY AnInteger " " WITH NO ADVANCING
-          PERFORM VARYING DigitCounter FROM 15 BY -1 
-                  UNTIL DigitCounter = 0
-            MOVE 1 to Expon
-            PERFORM VARYING ExponCounter FROM 0 BY 1
-                    UNTIL ExponCounter = DigitCounter - 1 
-              MULTIPLY Expon BY 2 GIVING Expon
-            END-PERFORM *>ExponCounter
-            DIVIDE Expon INTO AnInteger GIVING ConvDivResult
-            IF ConvDivResult >= 1
-              STRING ABinaryString DELIMITED BY SPACES
-                     "1" DELIMITED BY SIZE
-                     INTO ABinaryString
-              END-STRING
-              SUBTRACT Expon FROM AnInteger GIVING AnInteger
-              ELSE
-                STRING ABinaryString DELIMITED BY SPACES
-                       "0" DELIMITED BY SIZE
-                       INTO ABinaryString
-                END-STRING
-            END-IF *>ConvDivResult
-          END-PERFORM *>DigitCounter
-          DISPLAY " to binary " WITH NO ADVANCING
-          DISPLAY ABinaryString
-          MOVE ABinaryString TO HackLine
-          DISPLAY "------------------------------Hack = " HackLine
-*> replace with write hackline to output file
-          ELSE 
+  MOVE AddressString TO AnInteger
+  IF TraceOn DISPLAY AnInteger " " WITH NO ADVANCING END-IF
+  PERFORM ConvertToBinary16
+  IF TraceOn
+    DISPLAY " to binary " WITH NO ADVANCING
+    DISPLAY ABinaryString
+  END-IF
+  MOVE ABinaryString TO HackLine
+  PERFORM WriteHackLineToOutput
+  ELSE
 *>>>>>>>>>>>A-command with a non-numerical address (LABEL or SYMBOL)
 *>>>>>>>>>>>Check the pre-defined table
-            DISPLAY "with non-numerical reference " WITH NO ADVANCING
-            UNSTRING AddressString DELIMITED BY " "
-              INTO AddressString, CharHolder
-            END-UNSTRING
-            MOVE ZEROES to PreDefCapture
-            PERFORM VARYING PreDefCounter FROM 1 BY 1
-                    UNTIL PreDefCounter = 23 OR PreDefCapture <> 0
-              IF AddressString = PreDefAssembly(PreDefCounter)
+    IF TraceOn DISPLAY "with non-numerical reference " WITH NO ADVANCING END-IF
+    UNSTRING AddressString DELIMITED BY " "
+      INTO AddressString, CharHolder
+    END-UNSTRING
+    MOVE ZEROES to PreDefCapture
+    PERFORM VARYING PreDefCounter FROM 1 BY 1
+            UNTIL PreDefCounter > PreDefLoadedCount OR PreDefCapture <> 0
+      IF AddressString = PreDefAssembly(PreDefCounter)
 *>>>>>>>>>>>>>>>A-Command in preDefined Table
-                DISPLAY "- Pre-defined Symbol or Label " WITH NO ADVANCING
-                MOVE PreDefCounter to PreDefCapture
-              END-IF *>Pre-defined table possibility
-            END-PERFORM *>PreDefTable
-            IF PreDefCapture <> 0
-              DISPLAY PreDefAssembly(PreDefCapture)
-              MOVE PreDefBinary(PreDefCapture) TO HackLine
-              DISPLAY "------------------------------Hack = " HackLine
-*> replace with write hackline to output file
-              ELSE
-*>>>>>>>>>>>>>>>Not Pre-defined, check User-Defined Table            
-                MOVE 1 TO UserDefCounter
-                MOVE ZEROES to UserDefCapture
-                PERFORM VARYING UserDefCounter FROM 1 BY 1
-                        UNTIL UserDefCounter = UserDefSize + 1 OR UserDefCapture <> 0
-                  IF AddressString = UserDefSym(UserDefCounter) 
+        IF TraceOn DISPLAY "- Pre-defined Symbol or Label " WITH NO ADVANCING END-IF
+        MOVE PreDefCounter to PreDefCapture
+      END-IF *>Pre-defined table possibility
+    END-PERFORM *>PreDefTable
+    IF PreDefCapture <> 0
+      IF TraceOn DISPLAY PreDefAssembly(PreDefCapture) END-IF
+      MOVE PreDefBinary(PreDefCapture) TO HackLine
+      PERFORM WriteHackLineToOutput
+      ELSE
+*>>>>>>>>>>>>>>>Not Pre-defined, check User-Defined Table
+        MOVE ZEROES to UserDefCapture
+        PERFORM VARYING TypoCheckCounter FROM 1 BY 1
+                UNTIL TypoCheckCounter = UserDefSize + 1 OR UserDefCapture <> 0
+          IF AddressString = UserDefSym(TypoCheckCounter)
  *>>>>>>>>>>>>>>>>>>A-Command in Userdefined table
-                    DISPLAY "User-defined Symbol or Label " AddressString
-                    MOVE UserDefCounter TO UserDefCapture
-                  END-IF *>User-defined Symbol possibility
-                END-PERFORM *> UserDefCounter
-                IF UserDefCapture <> 0
-                  MOVE UserDefBin(UserDefCounter) TO HackLine
-                  DISPLAY "------------------------------Hack - " Hackline
-*> replace with write hackline to output file
-                  ELSE 
-*>>>>>>>>>>>>>>>>>>>Not PreDef or USerDef, A-Command with new user symbol
+            IF TraceOn DISPLAY "User-defined Symbol or Label " AddressString END-IF
+            MOVE TypoCheckCounter TO UserDefCapture
+          END-IF *>User-defined Symbol possibility
+        END-PERFORM *> UserDefCounter
+        IF UserDefCapture <> 0
+          MOVE UserDefBin(UserDefCapture) TO HackLine
+          PERFORM WriteHackLineToOutput
+          ELSE
+*>>>>>>>>>>>>>>>>>>>Not PreDef or UserDef, A-Command with new user symbol
 *>>>>>>>>>>>>>>>>>>>Add to user def with ram address then ramaddress++
-                    DISPLAY "previously undiscovered.  Adding " AddressString " to UserDef Table" WITH NO ADVANCING
-                    DISPLAY " at address " RamAddress " " WITH NO ADVANCING
-                    *> convert ramaddress to binary
-                    MOVE RamAddress TO AnInteger
-                    MOVE SPACES TO ABinaryString
-                    PERFORM VARYING DigitCounter FROM 15 BY -1 
-                            UNTIL DigitCounter = 0
-                      MOVE 1 to Expon
-                      PERFORM VARYING ExponCounter FROM 0 BY 1
-                              UNTIL ExponCounter = DigitCounter - 1 
-                        MULTIPLY Expon BY 2 GIVING Expon
-                      END-PERFORM *> ExponCounter
-                      DIVIDE Expon INTO AnInteger GIVING ConvDivResult
-                      IF ConvDivResult >= 1
-                        STRING ABinaryString DELIMITED BY SPACES
-                               "1" DELIMITED BY SIZE
-                               INTO ABinaryString
-                        END-STRING
-                        SUBTRACT Expon FROM AnInteger GIVING AnInteger
-                          ELSE
-                            STRING ABinaryString DELIMITED BY SPACES
-                                   "0" DELIMITED BY SIZE
-                                   INTO ABinaryString
-                            END-STRING
-                      END-IF *>ConvDivResult 
-                    END-PERFORM *> DigitCounter
-                    DISPLAY " to binary " WITH NO ADVANCING
-                    DISPLAY ABinaryString
+            IF UserDefCounter > UserDefTableMax
+              MOVE "Y" TO ErrorSwitch
+              STRING "ERROR: user-defined symbol table limit of "
+                     UserDefTableMax DELIMITED BY SIZE
+                     " entries exceeded" DELIMITED BY SIZE
+                     INTO ErrorMessage
+              END-STRING
+              DISPLAY ErrorMessage
+              ELSE
+                PERFORM CheckForTypoLabel
+                IF TypoFound
+                  DISPLAY "WARNING: '" FUNCTION TRIM(AddressString)
+                          "' does not match any known symbol but closely "
+                          "resembles label '" FUNCTION TRIM(MatchedLabelName)
+                          "' - possible typo"
+                  ADD 1 TO TypoWarningCount
+                END-IF
+                IF TraceOn
+                  DISPLAY "previously undiscovered.  Adding " AddressString " to UserDef Table" WITH NO ADVANCING
+                  DISPLAY " at address " RamAddress " " WITH NO ADVANCING
+                END-IF
+                *> convert ramaddress to binary
+                MOVE RamAddress TO AnInteger
+                PERFORM ConvertToBinary16
+                IF TraceOn
+                  DISPLAY " to binary " WITH NO ADVANCING
+                  DISPLAY ABinaryString
+                END-IF
 *> stick label and binary address into user-defined table
-                    MOVE AddressString to UserDefSym(UserDefCounter)
-                    MOVE ABinaryString to UserDefBin(UserDefCounter)
-                    ADD 1 TO UserDefCounter
-                    ADD 1 TO UserDefSize
-                    ADD 1 TO RamAddress
-                    DISPLAY LF
-                END-IF *>UserDefCapture
-            END-IF *>PreDefCapture
-        END-IF *>Non-numerical - letterCount
+                MOVE AddressString to UserDefSym(UserDefCounter)
+                MOVE ABinaryString to UserDefBin(UserDefCounter)
+                ADD 1 TO UserDefCounter
+                ADD 1 TO UserDefSize
+                ADD 1 TO RamAddress
+                MOVE ABinaryString TO HackLine
+                PERFORM WriteHackLineToOutput
+                IF TraceOn DISPLAY LF END-IF
+            END-IF *>UserDefCounter bounds check
+        END-IF *>UserDefCapture
+    END-IF *>PreDefCapture
+END-IF. *>Non-numerical - letterCount
+
+*>>>>>>>C-Command - dest=comp;jump, dest=comp, or comp;jump
+ProcessCCommand.
+IF TraceOn DISPLAY "C-Command" END-IF
+MOVE SPACES TO TempComp
+MOVE "000" TO TempDest
+MOVE "000" TO TempJump
+MOVE ZEROES TO LetterCount
+INSPECT InputDataTable TALLYING LetterCount FOR ALL "="
+MOVE ZEROES TO DelimCount
+INSPECT InputDataTable TALLYING DelimCount FOR ALL ";"
+IF LetterCount > 0 AND DelimCount > 0
+*> combined dest=comp;jump instruction
+  UNSTRING InputDataTable DELIMITED BY "="
+    INTO TempDest, CompJumpRemainder
+  END-UNSTRING
+  UNSTRING CompJumpRemainder DELIMITED BY ";"
+    INTO TempComp, TempJump
+  END-UNSTRING
+  IF TraceOn DISPLAY "dest=comp;jump Command " TempDest " " TempComp " " TempJump END-IF
+  PERFORM LookupDestBinary
+  PERFORM LookupJumpBinary
+  ELSE
+    IF LetterCount > 0
+*> dest=comp, no jump
+      UNSTRING InputDataTable DELIMITED BY "="
+        INTO TempDest, TempComp
+      END-UNSTRING
+      IF TraceOn DISPLAY "Not a Jump Command " TempDest " " TempComp END-IF
+      PERFORM LookupDestBinary
+      ELSE
+        IF DelimCount > 0
+*> comp;jump, no dest
+          UNSTRING InputDataTable DELIMITED BY ";"
+            INTO TempComp, TempJump
+          END-UNSTRING
+          IF TraceOn DISPLAY "Jump Command " TempComp " " TempJump END-IF
+          PERFORM LookupJumpBinary
+          ELSE
+*> comp only - shouldn't legally occur in a Hack program, but
+*> fall through safely rather than leave TempComp unresolved
+            MOVE InputDataTable TO TempComp
+        END-IF
+    END-IF
+END-IF
+PERFORM LookupCompBinary
+MOVE "111" TO AorC
+MOVE TempComp TO CompSect
+MOVE TempDest TO DestSect
+MOVE TempJump TO JumpSect
+PERFORM WriteHackLineToOutput.
+
+LookupDestBinary.
+PERFORM VARYING DestCounter FROM 1 BY 1
+        UNTIL DestCounter > 8
+  IF TempDest = DestAssembly(DestCounter)
+    MOVE DestBinary(DestCounter) to TempDest
+  END-IF *>Dest table possibility
+END-PERFORM. *>DestTable
+
+LookupJumpBinary.
+PERFORM VARYING JumpCounter FROM 1 BY 1
+        UNTIL JumpCounter > 8
+  IF TempJump = JumpAssembly(JumpCounter)
+    MOVE JumpBinary(JumpCounter) to TempJump
+  END-IF *>Jump table possibility
+END-PERFORM. *>JumpTable
+
+LookupCompBinary.
+PERFORM VARYING CompCounter FROM 1 BY 1
+        UNTIL CompCounter > 28
+  IF TempComp = CompAssembly(CompCounter)
+    MOVE CompBinary(CompCounter) to TempComp
+  END-IF *>Comp table possibility
+END-PERFORM. *>CompTable
+
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+*> Convert the value in AnInteger to a full 16-bit binary string
+*> in ABinaryString.  Shared by label addresses, numeric
+*> A-Commands, and newly-discovered variable addresses.
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+ConvertToBinary16.
+MOVE SPACES TO ABinaryString
+PERFORM VARYING DigitCounter FROM 16 BY -1
+        UNTIL DigitCounter = 0
+  MOVE 1 to Expon
+  PERFORM VARYING ExponCounter FROM 0 BY 1
+          UNTIL ExponCounter = DigitCounter - 1
+    MULTIPLY Expon BY 2 GIVING Expon
+  END-PERFORM *>ExponCounter
+  DIVIDE Expon INTO AnInteger GIVING ConvDivResult
+  IF ConvDivResult >= 1
+    STRING ABinaryString DELIMITED BY SPACES
+          "1" DELIMITED BY SIZE
+           INTO ABinaryString
+    END-STRING
+    SUBTRACT Expon FROM AnInteger GIVING AnInteger
+    ELSE
+      STRING ABinaryString DELIMITED BY SPACES
+             "0" DELIMITED BY SIZE
+             INTO ABinaryString
+      END-STRING
+  END-IF
+END-PERFORM. *>DigitCounter
+
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+*> Write HackLine to OutputFile, tracing it to the console
+*> first when trace mode is on.
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+WriteHackLineToOutput.
+IF TraceOn
+  DISPLAY "------------------------------Hack = " HackLine
+END-IF
+WRITE HackCode FROM HackLine
+ADD 1 TO InstructionCount.
+
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+*> Cross-check an unresolved symbol reference against the labels
+*> collected during the first pass (entries 1 thru
+*> LabelCountAfterFirstPass in UserDefTable).  Flags AddressString
+*> as a likely typo when it is one character away (substitution,
+*> insertion, or deletion) from a real label, rather than letting
+*> it silently become a new variable.
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+CheckForTypoLabel.
+MOVE "N" TO TypoFoundSwitch
+MOVE SPACES TO MatchedLabelName
+IF LabelCountAfterFirstPass > 0
+  MOVE FUNCTION TRIM(AddressString) TO AddrTrim
+  MOVE FUNCTION LENGTH(FUNCTION TRIM(AddressString)) TO AddrLen
+  PERFORM VARYING TypoCheckCounter FROM 1 BY 1
+          UNTIL TypoCheckCounter > LabelCountAfterFirstPass OR TypoFound
+    MOVE FUNCTION TRIM(UserDefSym(TypoCheckCounter)) TO LabelTrim
+    MOVE FUNCTION LENGTH(FUNCTION TRIM(UserDefSym(TypoCheckCounter))) TO LabelLen
+    COMPUTE LenDiffSigned = AddrLen - LabelLen
+    IF LenDiffSigned < 0
+      COMPUTE LenDiffAbs = 0 - LenDiffSigned
+      ELSE
+        MOVE LenDiffSigned TO LenDiffAbs
+    END-IF
+    IF LenDiffAbs <= 1 AND AddrLen > 0 AND LabelLen > 0
+      IF AddrLen = LabelLen
+        PERFORM CountCharMismatches
+        IF MismatchCount = 1
+          MOVE "Y" TO TypoFoundSwitch
+          MOVE UserDefSym(TypoCheckCounter) TO MatchedLabelName
+        END-IF
         ELSE
-          DISPLAY "C-Command"
-          *>  You still need to build this part
-          *>Set temp string to SPACES
-          MOVE ZEROES TO LetterCount
-          INSPECT InputDataTable TALLYING LetterCount FOR ALL "="
-          IF LetterCount > 0 
-          *> if it contains "=" it a comp dest no jump
-
-            UNSTRING InputDataTable DELIMITED BY "="
-              INTO TempComp, TempDest
-            END-UNSTRING
-            PERFORM VARYING DestCounter FROM 1 BY 1
-                    UNTIL DestCounter = 8
-              DISPLAY TempDest
-              DISPLAY DestAssembly(DestCounter)
-              IF TempDest = DestAssembly(DestCounter)
-                MOVE DestBinary(DestCounter) to TempDest
-              END-IF *>Dest table possibility
-            END-PERFORM *>DestTable
-
-            DISPLAY "Not a Jump Command"
-            DISPLAY TempComp
-            DISPLAY TempDest
-            *>Temp String is LOOKUPCOMP + LOOKUPDEST + "000"
-            ELSE *> if it contains ";"
-              MOVE ZEROES TO LetterCount
-              INSPECT InputDataTable TALLYING LetterCount FOR ALL ";"
-              IF LetterCount > 0 
-                *> if it contains ";" it a comp no dest jump
-                UNSTRING InputDataTable DELIMITED BY ";"
-                  INTO TempComp, TempJump
-                END-UNSTRING
-                DISPLAY "Jump Command"
-                DISPLAY TempComp
-                DISPLAY TempJump
-                *>Temp String is LOOKUPCOMP + 000 + LOOKUPJUMP
-              END-IF
-          END-IF *>LetterCount for NonJump
-        *>hackline is "111" + Temp String
-        *>write it to the file
-      END-IF *> IF A Command else C Command 
-  END-IF *>Not White space or comment
-  DISPLAY LF
-  READ InputDataFile
-       AT END MOVE HIGH-VALUES TO InputDataTable
+          PERFORM CheckOneCharInsertDelete
+          IF TypoFound
+            MOVE UserDefSym(TypoCheckCounter) TO MatchedLabelName
+          END-IF
+      END-IF
+    END-IF
+  END-PERFORM
+END-IF.
+
+CountCharMismatches.
+MOVE ZEROES TO MismatchCount
+PERFORM VARYING CompareIndex FROM 1 BY 1 UNTIL CompareIndex > AddrLen
+  IF AddrTrim(CompareIndex:1) NOT = LabelTrim(CompareIndex:1)
+    ADD 1 TO MismatchCount
+  END-IF
+END-PERFORM.
+
+CheckOneCharInsertDelete.
+MOVE "N" TO TypoFoundSwitch
+IF AddrLen > LabelLen
+  MOVE AddrTrim TO LongerString
+  MOVE AddrLen TO LongerLen
+  MOVE LabelTrim TO ShorterString
+  MOVE LabelLen TO ShorterLen
+  ELSE
+    MOVE LabelTrim TO LongerString
+    MOVE LabelLen TO LongerLen
+    MOVE AddrTrim TO ShorterString
+    MOVE AddrLen TO ShorterLen
+END-IF
+PERFORM VARYING DeletePos FROM 1 BY 1 UNTIL DeletePos > LongerLen OR TypoFound
+  MOVE SPACES TO CandidateString
+  IF DeletePos > 1
+    MOVE LongerString(1:DeletePos - 1) TO CandidateString(1:DeletePos - 1)
+  END-IF
+  IF DeletePos < LongerLen
+    MOVE LongerString(DeletePos + 1:LongerLen - DeletePos) TO CandidateString(DeletePos:LongerLen - DeletePos)
+  END-IF
+  IF CandidateString(1:ShorterLen) = ShorterString(1:ShorterLen)
+    MOVE "Y" TO TypoFoundSwitch
+  END-IF
+END-PERFORM.
+
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+*> Restore RomAddress, RamAddress, and the in-progress
+*> UserDefTable from CheckpointFile, if one exists, and set
+*> ResumeLineNumber so the second pass can fast-forward past
+*> the input lines it already processed.
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+OpenCheckpointIfPresent.
+MOVE ZEROES TO ResumeLineNumber
+OPEN INPUT CheckpointFile
+IF CheckpointFileStatus = "00"
+  MOVE "N" TO CheckpointEOFSwitch
+  READ CheckpointFile
+    AT END MOVE "Y" TO CheckpointEOFSwitch
   END-READ
-END-PERFORM *>InputDataFile
-DISPLAY LF
-DISPLAY AddressString
-CLOSE InputDataFile
-
-
-
-*>    STRING ABinaryString DELIMITED BY SPACES
-*>           "1" DELIMITED BY SIZE
-*>      INTO ABinaryString
-*>    END-STRING
-
-*>>>>>>>>>>>>>>>>>>>> create and write the output file
-*>    OPEN OUTPUT OutputFile
-*>    MOVE "1111101011100001" TO HackCode
-*>    WRITE HackCode
-*>    MOVE "0000101101011010" TO HackCode
-*>    WRITE HackCode
-*>    CLOSE OutputFile
-*>>>>>>>>>>>>>>>>>>>> Traverse and read the output file
-*>    OPEN INPUT OutputFile
-*>    READ OutputFile
-*>       AT END MOVE HIGH-VALUES TO HackCode
-*>    END-READ
-*>    PERFORM UNTIL HackCode = HIGH-VALUES
-*>       DISPLAY HackCode
-*>       READ OutputFile
-*>          AT END MOVE HIGH-VALUES TO HackCode
-*>       END-READ
-*>    END-PERFORM
-*>    DISPLAY LF
-*>    CLOSE OutputFile
-*>>>>>>>>>>>>>>>>>>>>> Look up stuff in a hash table
-*>            MOVE ZEROES to PreDefCapture
-*>            PERFORM VARYING PreDefCounter FROM 1 BY 1
-*>                    UNTIL PreDefCounter = 23 OR PreDefCapture <> 0
-*>              IF AddressString = PreDefAssembly(PreDefCounter)
-*>                DISPLAY "- Pre-defined Symbol or Label " WITH NO ADVANCING
-*>                MOVE PreDefCounter to PreDefCapture
-*>              END-IF *>Pre-defined table possibility
-*>            END-PERFORM *>PreDefTable
-*>            IF PreDefCapture <> 0
-*>              DISPLAY PreDefAssembly(PreDefCapture)
-*>              MOVE PreDefBinary(PreDefCapture) TO HackLine
-*>              DISPLAY "------------------------------Hack = " HackLine
-*>            END-IF
-    STOP RUN.
+  IF NOT CheckpointEOF AND CkRecordType = "H"
+    MOVE CkLineNumber TO ResumeLineNumber
+    MOVE CkRomAddress TO RomAddress
+    MOVE CkRamAddress TO RamAddress
+    MOVE CkUserDefSize TO UserDefSize
+    MOVE CkInstructionCount TO InstructionCount
+    COMPUTE UserDefCounter = UserDefSize + 1
+    MOVE ZEROES TO CheckpointDetailCounter
+    PERFORM UNTIL CheckpointDetailCounter = UserDefSize OR CheckpointEOF
+      READ CheckpointFile
+        AT END MOVE "Y" TO CheckpointEOFSwitch
+      END-READ
+      IF NOT CheckpointEOF AND CkRecordType = "D"
+        ADD 1 TO CheckpointDetailCounter
+        MOVE CkSym TO UserDefSym(CheckpointDetailCounter)
+        MOVE CkBin TO UserDefBin(CheckpointDetailCounter)
+      END-IF
+    END-PERFORM
+    DISPLAY "Resuming " CurrentProgramName " from checkpoint at line " ResumeLineNumber
+  END-IF
+  CLOSE CheckpointFile
+END-IF.
+
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+*> Snapshot current progress so a restarted run can resume here
+*> instead of reprocessing the whole input file.
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+WriteCheckpoint.
+*> Flush the Hack lines written so far to disk before recording
+*> progress, so the checkpoint never claims more than is really saved.
+CLOSE OutputFile
+OPEN EXTEND OutputFile
+*> Write the new checkpoint under a temp name first and rename it
+*> over the real checkpoint only once it is fully written and closed,
+*> so a kill mid-write can never replace a good checkpoint with an
+*> empty or partial one.
+MOVE CheckpointTempFileName TO CheckpointFileName
+OPEN OUTPUT CheckpointFile
+MOVE "H" TO CkRecordType
+MOVE LineNumberCounter TO CkLineNumber
+MOVE RomAddress TO CkRomAddress
+MOVE RamAddress TO CkRamAddress
+MOVE UserDefSize TO CkUserDefSize
+MOVE InstructionCount TO CkInstructionCount
+MOVE SPACES TO CkSym
+MOVE SPACES TO CkBin
+WRITE CheckpointRecord
+MOVE ZEROES TO CheckpointDetailCounter
+PERFORM UNTIL CheckpointDetailCounter = UserDefSize
+  ADD 1 TO CheckpointDetailCounter
+  MOVE "D" TO CkRecordType
+  MOVE ZEROES TO CkLineNumber
+  MOVE ZEROES TO CkRomAddress
+  MOVE ZEROES TO CkRamAddress
+  MOVE ZEROES TO CkUserDefSize
+  MOVE ZEROES TO CkInstructionCount
+  MOVE UserDefSym(CheckpointDetailCounter) TO CkSym
+  MOVE UserDefBin(CheckpointDetailCounter) TO CkBin
+  WRITE CheckpointRecord
+END-PERFORM
+CLOSE CheckpointFile
+CALL "CBL_RENAME_FILE" USING CheckpointTempFileName CheckpointActualFileName
+     RETURNING CheckpointRenameStatus
+END-CALL
+MOVE CheckpointActualFileName TO CheckpointFileName
+IF CheckpointRenameStatus NOT = ZEROES
+  *> The new checkpoint could not replace the old one - the on-disk
+  *> checkpoint is now stale, so stop rather than risk a later restart
+  *> resuming from the wrong RomAddress/RamAddress/UserDefTable.
+  MOVE "Y" TO ErrorSwitch
+  STRING "ERROR: could not rename checkpoint "
+         FUNCTION TRIM(CheckpointTempFileName) DELIMITED BY SIZE
+         " to " DELIMITED BY SIZE
+         FUNCTION TRIM(CheckpointActualFileName) DELIMITED BY SIZE
+         INTO ErrorMessage
+  END-STRING
+  DISPLAY ErrorMessage
+  ELSE
+    IF TraceOn
+      DISPLAY "Checkpoint written at line " LineNumberCounter
+    END-IF
+END-IF.
+
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+*> A clean finish needs no restart point - empty the checkpoint
+*> file so the next run starts from the top.
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+ClearCheckpoint.
+OPEN OUTPUT CheckpointFile
+CLOSE CheckpointFile.
+
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+*> Write this program's end-of-run listing - status, instruction
+*> count, final ROM/RAM address, and a sorted symbol table - to
+*> both AssembleReport.lst and the console.
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+WriteSymbolTableReport.
+MOVE SPACES TO ReportRecord
+IF AssembleOk
+  STRING FUNCTION TRIM(CurrentProgramName) DELIMITED BY SIZE
+         "  STATUS=OK  INSTRUCTIONS=" DELIMITED BY SIZE
+         InstructionCount DELIMITED BY SIZE
+         "  FINAL-ROM=" DELIMITED BY SIZE
+         RomAddress DELIMITED BY SIZE
+         "  FINAL-RAM=" DELIMITED BY SIZE
+         RamAddress DELIMITED BY SIZE
+         INTO ReportRecord
+  END-STRING
+  ELSE
+    STRING FUNCTION TRIM(CurrentProgramName) DELIMITED BY SIZE
+           "  STATUS=FAILED  " DELIMITED BY SIZE
+           FUNCTION TRIM(ErrorMessage) DELIMITED BY SIZE
+           INTO ReportRecord
+    END-STRING
+END-IF
+WRITE ReportRecord
+DISPLAY ReportRecord
+IF AssembleOk
+  MOVE "  Symbol Table:" TO ReportRecord
+  WRITE ReportRecord
+  DISPLAY ReportRecord
+  IF UserDefSize > 1
+    PERFORM BubbleSortUserDefTable
+  END-IF
+  PERFORM VARYING ReportCounter FROM 1 BY 1 UNTIL ReportCounter > UserDefSize
+    MOVE UserDefBin(ReportCounter) TO ABinaryString
+    PERFORM ConvertBinary16ToDecimal
+    MOVE SPACES TO ReportRecord
+    STRING "    " DELIMITED BY SIZE
+           UserDefSym(ReportCounter) DELIMITED BY SPACE
+           " = " DELIMITED BY SIZE
+           AnInteger DELIMITED BY SIZE
+           INTO ReportRecord
+    END-STRING
+    WRITE ReportRecord
+    DISPLAY ReportRecord
+  END-PERFORM
+  IF TypoWarningCount > 0
+    MOVE SPACES TO ReportRecord
+    STRING "  Possible-typo warnings: " DELIMITED BY SIZE
+           TypoWarningCount DELIMITED BY SIZE
+           INTO ReportRecord
+    END-STRING
+    WRITE ReportRecord
+    DISPLAY ReportRecord
+  END-IF
+END-IF.
+
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+*> Simple ascending bubble sort of UserDefTable(1 thru
+*> UserDefSize) by symbol name, for the listing report.
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+BubbleSortUserDefTable.
+PERFORM VARYING SortOuter FROM 1 BY 1 UNTIL SortOuter > UserDefSize - 1
+  PERFORM VARYING SortInner FROM 1 BY 1 UNTIL SortInner > UserDefSize - SortOuter
+    IF UserDefSym(SortInner) > UserDefSym(SortInner + 1)
+      MOVE UserDefSym(SortInner) TO SortTempSym
+      MOVE UserDefSym(SortInner + 1) TO UserDefSym(SortInner)
+      MOVE SortTempSym TO UserDefSym(SortInner + 1)
+      MOVE UserDefBin(SortInner) TO SortTempBin
+      MOVE UserDefBin(SortInner + 1) TO UserDefBin(SortInner)
+      MOVE SortTempBin TO UserDefBin(SortInner + 1)
+    END-IF
+  END-PERFORM
+END-PERFORM.
+
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+*> Convert a 16-bit binary string in ABinaryString back to a
+*> decimal value in AnInteger, for a readable listing.
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+ConvertBinary16ToDecimal.
+MOVE ZEROES TO AnInteger
+PERFORM VARYING DigitCounter FROM 1 BY 1 UNTIL DigitCounter > 16
+  IF ABinaryString(DigitCounter:1) = "1"
+    COMPUTE AnInteger = AnInteger + 2 ** (16 - DigitCounter)
+  END-IF
+END-PERFORM.
+
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+*> Totals for the whole batch, appended to the run report.
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+WriteBatchSummary.
+MOVE "---- Batch Summary ----" TO ReportRecord
+WRITE ReportRecord
+DISPLAY ReportRecord
+MOVE SPACES TO ReportRecord
+STRING "Programs attempted: " DELIMITED BY SIZE ProgramCount DELIMITED BY SIZE
+       INTO ReportRecord
+END-STRING
+WRITE ReportRecord
+DISPLAY ReportRecord
+MOVE SPACES TO ReportRecord
+STRING "Succeeded: " DELIMITED BY SIZE SuccessCount DELIMITED BY SIZE
+       INTO ReportRecord
+END-STRING
+WRITE ReportRecord
+DISPLAY ReportRecord
+MOVE SPACES TO ReportRecord
+STRING "Failed: " DELIMITED BY SIZE FailureCount DELIMITED BY SIZE
+       INTO ReportRecord
+END-STRING
+WRITE ReportRecord
+DISPLAY ReportRecord.
